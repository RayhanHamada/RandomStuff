@@ -1,50 +1,860 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Daftar-Mahasiswa.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       *> bwat simpen nama sementara
-       01 WS-NAMA PIC A(40).
-       *> bwat simpen NPM sementara
-       01 WS-NPM PIC 9(8).
-       *> bwat ngeloop
-       01 WS-LOOP PIC 9(1) VALUE 0.
-       *> array NPM isi numerik maksimal 8 angka
-       01 NPM OCCURS 5 TIMES PIC 9(8).
-       *> array NAMA isi alfabet maksimal 40 karakter
-       01 NAMA OCCURS 5 TIMES PIC A(40).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-             *> ambil nama sama npm ampe 5 kali
-             PERFORM VARYING WS-LOOP FROM 1 BY 1 UNTIL WS-LOOP > 5
-                   DISPLAY 'MASUKKAN NAMA MAHASISWA KE-'WS-LOOP' : '
-                   ACCEPT WS-NAMA
-                   MOVE WS-NAMA TO NAMA(WS-LOOP)
-                   MOVE ' ' TO WS-NAMA
-                   DISPLAY 'MASUKKAN NPM MAHASISWA KE-'WS-LOOP' : '
-                   ACCEPT WS-NPM
-                   MOVE WS-NPM TO NPM(WS-LOOP)
-                   MOVE 0 TO WS-NPM
-             END-PERFORM.
-
-             *> reset WS-LOOP ke 1
-             MOVE 1 TO WS-LOOP.
-
-             *> tampilin kolom npm sama nama
-             DISPLAY "=============================================".
-             DISPLAY "NPM          NAMA".
-             DISPLAY "=============================================".
-
-             *> tampilin semua npm dan nama mahasiswa
-             PERFORM VARYING WS-LOOP FROM 1 BY 1 UNTIL WS-LOOP > 5
-                   DISPLAY NPM(WS-LOOP) '     ' NAMA(WS-LOOP)
-             END-PERFORM
-            STOP RUN.
-       END PROGRAM Daftar-Mahasiswa.
+000010******************************************************************
+000020* Author:       Tim Akademik - Fakultas Ilmu Komputer
+000030* Installation: Fakultas Ilmu Komputer
+000040* Date-Written: 2019-07-01
+000050* Date-Compiled:
+000060* Purpose:      Mencatat dan memelihara daftar mahasiswa per
+000070*               kelas/angkatan. Data disimpan permanen pada
+000080*               berkas master MAHASISWA-MASTER (kunci NPM)
+000090*               sehingga daftar terus bertambah antar sesi.
+000100* Tectonics:    cobc -x mahasiswa.cbl
+000110******************************************************************
+000120* MODIFICATION HISTORY
+000130*   2019-07-01 TAK  Versi awal - entri interaktif 5 mahasiswa.
+000140*   2026-08-08 TAK  Tambah berkas master MAHASISWA-MASTER supaya
+000150*                   daftar tidak hilang tiap STOP RUN.
+000160*   2026-08-08 TAK  Hapus batas 5 mahasiswa; jumlah entri kini
+000170*                   ditentukan operator atau penanda akhir data
+000180*                   (NPM 00000000). Tabel diperbesar dan entri
+000190*                   PROCEDURE DIVISION ditulis ulang memakai
+000200*                   paragraf bernomor gaya batch.
+000210*   2026-08-08 TAK  Tambah mode muat-batch dari berkas ekstrak
+000220*                   registrasi (REGISTRAR-FILE); entri interaktif
+000230*                   kini jadi jalur kedua untuk koreksi walk-in,
+000240*                   dipilih lewat menu utama.
+000250*   2026-08-08 TAK  Tambah ekspor CSV untuk impor SIAK fakultas.
+000260*   2026-08-08 TAK  Tambah validasi NPM (format tahun+fakultas+
+000270*                   urut, dan duplikat terhadap tabel & master)
+000280*                   pada entri interaktif maupun muat-batch.
+000290*   2026-08-08 TAK  Tambah pilihan urut NPM atau NAMA sebelum
+000300*                   daftar dicetak.
+000310*   2026-08-08 TAK  Tambah transaksi pemeliharaan Tambah/Ubah/
+000320*                   Hapus berdasarkan NPM, terpisah dari jalur
+000330*                   entri awal.
+000340*   2026-08-08 TAK  Tambah pencarian satu mahasiswa berdasarkan
+000350*                   NPM tanpa perlu menelusuri seluruh cetakan.
+000360*   2026-08-08 TAK  Ganti cetakan daftar polos di layar menjadi
+000370*                   laporan berkepala dan berhalaman (dengan
+000380*                   total mahasiswa) yang ditulis ke berkas cetak
+000390*                   ROSTERPT.
+000400*   2026-08-08 TAK  Tambah checkpoint/resume pada entri interaktif
+000410*                   (berkas ENTRYCKP) supaya sesi yang terputus
+000420*                   bisa dilanjutkan dari entri berikutnya.
+000430*   2026-08-08 TAK  Tambah nomor urut berjalan pada baris detail
+000440*                   laporan daftar mahasiswa.
+000450******************************************************************
+000460 IDENTIFICATION DIVISION.
+000470 PROGRAM-ID. DAFTAR-MAHASISWA.
+000480 AUTHOR. TIM-AKADEMIK.
+000490 INSTALLATION. FAKULTAS-ILMU-KOMPUTER.
+000500 DATE-WRITTEN. 01-07-2019.
+000510 DATE-COMPILED.
+000520******************************************************************
+000530*                 E N V I R O N M E N T   D I V I S I O N        *
+000540******************************************************************
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT MASTER-FILE ASSIGN TO "MAHMAST"
+000590         ORGANIZATION IS INDEXED
+000600         ACCESS MODE IS DYNAMIC
+000610         RECORD KEY IS MR-NPM
+000620         FILE STATUS IS WS-MASTER-STATUS.
+000630
+000640     SELECT REGISTRAR-FILE ASSIGN TO "REGEXTRK"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-REG-STATUS.
+000670
+000680     SELECT CSV-OUT-FILE ASSIGN TO "SIAKOUT"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-CSV-STATUS.
+000710
+000720     SELECT REPORT-FILE ASSIGN TO "ROSTERPT"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-RPT-STATUS.
+000750
+000760     SELECT CHECKPOINT-FILE ASSIGN TO "ENTRYCKP"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-CKP-STATUS.
+000790******************************************************************
+000800*                       D A T A   D I V I S I O N                *
+000810******************************************************************
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840*----------------------------------------------------------------*
+000850* Berkas master mahasiswa - permanen, kunci NPM                  *
+000860*----------------------------------------------------------------*
+000870 FD  MASTER-FILE
+000880     LABEL RECORDS ARE STANDARD.
+000890 01  MASTER-RECORD.
+000900     05  MR-NPM                     PIC 9(08).
+000910     05  MR-NAMA                    PIC X(40).
+000920
+000930*----------------------------------------------------------------*
+000940* Berkas ekstrak registrasi - input untuk muat-batch             *
+000950*----------------------------------------------------------------*
+000960 FD  REGISTRAR-FILE
+000970     LABEL RECORDS ARE STANDARD.
+000980 01  REGISTRAR-RECORD               PIC X(80).
+000990
+001000*----------------------------------------------------------------*
+001010* Berkas keluaran CSV untuk sistem SIAK fakultas                 *
+001020*----------------------------------------------------------------*
+001030 FD  CSV-OUT-FILE
+001040     LABEL RECORDS ARE STANDARD.
+001050 01  CSV-OUT-RECORD                 PIC X(50).
+001060
+001070*----------------------------------------------------------------*
+001080* Berkas cetak laporan daftar mahasiswa (berhalaman)             *
+001090*----------------------------------------------------------------*
+001100 FD  REPORT-FILE
+001110     LABEL RECORDS ARE STANDARD.
+001120 01  REPORT-RECORD                  PIC X(80).
+001130
+001140*----------------------------------------------------------------*
+001150* Berkas checkpoint entri - posisi & entri yang belum disimpan   *
+001160*----------------------------------------------------------------*
+001170 FD  CHECKPOINT-FILE
+001180     LABEL RECORDS ARE STANDARD.
+001190 01  CHECKPOINT-RECORD.
+001200     05  CKP-LOOP                   PIC 9(04).
+001210     05  CKP-NPM                    PIC 9(08).
+001220     05  CKP-NAMA                   PIC X(40).
+001230
+001240 WORKING-STORAGE SECTION.
+001250*----------------------------------------------------------------*
+001260* Sakelar dan status berkas                                      *
+001270*----------------------------------------------------------------*
+001280 77  WS-MASTER-STATUS               PIC X(02) VALUE SPACES.
+001290 77  WS-REG-STATUS                  PIC X(02) VALUE SPACES.
+001300 77  WS-CSV-STATUS                  PIC X(02) VALUE SPACES.
+001310 77  WS-RPT-STATUS                  PIC X(02) VALUE SPACES.
+001320 77  WS-CKP-STATUS                  PIC X(02) VALUE SPACES.
+001330 77  WS-CKP-EXISTS-SW               PIC X(01) VALUE 'N'.
+001340     88  WS-CKP-EXISTS              VALUE 'Y'.
+001350 77  WS-EOF-SW                      PIC X(01) VALUE 'N'.
+001360     88  WS-EOF                     VALUE 'Y'.
+001370     88  WS-NOT-EOF                 VALUE 'N'.
+001380 77  WS-DONE-SW                     PIC X(01) VALUE 'N'.
+001390     88  WS-ENTRY-DONE              VALUE 'Y'.
+001400 77  WS-EXIT-SW                     PIC X(01) VALUE 'N'.
+001410     88  WS-EXIT-REQUESTED          VALUE 'Y'.
+001420 77  WS-VALID-SW                    PIC X(01) VALUE 'Y'.
+001430     88  WS-NPM-VALID               VALUE 'Y'.
+001440     88  WS-NPM-INVALID             VALUE 'N'.
+001450 77  WS-DUP-SW                      PIC X(01) VALUE 'N'.
+001460     88  WS-DUPLICATE-FOUND         VALUE 'Y'.
+001470
+001480*----------------------------------------------------------------*
+001490* Pencacah dan penunjuk (COMP supaya efisien sebagai subscript)  *
+001500*----------------------------------------------------------------*
+001510 77  WS-LOOP                        PIC 9(04) COMP VALUE 0.
+001520 77  WS-SUB                        PIC 9(04) COMP VALUE 0.
+001530 77  WS-REC-COUNT                   PIC 9(04) COMP VALUE 0.
+001540 77  WS-OLD-REC-COUNT               PIC 9(04) COMP VALUE 0.
+001550 77  WS-NEW-COUNT                   PIC 9(04) COMP VALUE 0.
+001560 77  WS-MAX-STUDENTS                PIC 9(04) COMP VALUE 500.
+001570 77  WS-ENTRY-TARGET                PIC 9(04) VALUE 0.
+001580 77  WS-MENU-CHOICE                 PIC 9(01) VALUE 0.
+001590 77  WS-SORT-CHOICE                 PIC 9(01) VALUE 0.
+001600 77  WS-MAINT-CHOICE                PIC 9(01) VALUE 0.
+001610 77  WS-SUB2                        PIC 9(04) COMP VALUE 0.
+001620 77  WS-LOOKUP-NPM                   PIC 9(08).
+001630 77  WS-RUN-DATE                    PIC 9(08).
+001640 77  WS-LINE-COUNT                  PIC 9(04) COMP VALUE 0.
+001650 77  WS-PAGE-COUNT                  PIC 9(04) COMP VALUE 0.
+001660 77  WS-RUNNING-COUNT               PIC 9(04) COMP VALUE 0.
+001670 77  WS-LINES-PER-PAGE              PIC 9(02) VALUE 20.
+001680 77  WS-CKP-COUNT                   PIC 9(04) COMP VALUE 0.
+001690 77  WS-START-SUB                   PIC 9(04) COMP VALUE 0.
+001700 77  WS-RESUME-CHOICE               PIC X(01) VALUE 'N'.
+001710
+001720*----------------------------------------------------------------*
+001730* Nilai sementara untuk entri satu mahasiswa                     *
+001740*----------------------------------------------------------------*
+001750 77  WS-NAMA                        PIC X(40).
+001760 01  WS-NPM-INPUT.
+001770     05  WS-NPM                     PIC 9(08).
+001780 01  WS-NPM-PARTS REDEFINES WS-NPM-INPUT.
+001790     05  WS-NPM-TAHUN               PIC 9(02).
+001800     05  WS-NPM-FAKULTAS            PIC 9(02).
+001810     05  WS-NPM-URUT                PIC 9(04).
+001820
+001830*----------------------------------------------------------------*
+001840* Tabel kerja - salinan isi master file di memori, dipakai untuk *
+001850* menampilkan daftar lengkap                                     *
+001860*----------------------------------------------------------------*
+001870 01  WS-TABLE-NPM OCCURS 500 TIMES  PIC 9(08).
+001880 01  WS-TABLE-NAMA OCCURS 500 TIMES PIC X(40).
+001890
+001900 01  WS-CSV-LINE.
+001910     05  CL-NPM                     PIC 9(08).
+001920     05  FILLER                     PIC X(01) VALUE ",".
+001930     05  CL-NAMA                    PIC X(40).
+001940
+001950*----------------------------------------------------------------*
+001960* Baris laporan                                                  *
+001970*----------------------------------------------------------------*
+001980 01  WS-REPORT-HEADER-1.
+001990     05  FILLER                     PIC X(15) VALUE SPACES.
+002000     05  FILLER                     PIC X(40)
+002010         VALUE "DAFTAR MAHASISWA - LAPORAN ROSTER KELAS".
+002020
+002030 01  WS-REPORT-HEADER-2.
+002040     05  FILLER                     PIC X(10) VALUE "TANGGAL : ".
+002050     05  H2-TANGGAL                 PIC 9(08).
+002060     05  FILLER                     PIC X(08) VALUE SPACES.
+002070     05  FILLER                     PIC X(10) VALUE "HALAMAN : ".
+002080     05  H2-HALAMAN                 PIC ZZZ9.
+002090
+002100 01  WS-REPORT-HEADER-3             PIC X(45)
+002110         VALUE "=============================================".
+002120
+002130 01  WS-REPORT-HEADER-4             PIC X(45)
+002140         VALUE "NO.    NPM          NAMA".
+002150
+002160 01  WS-REPORT-DETAIL.
+002170     05  RD-SEQ                     PIC ZZZ9.
+002180     05  FILLER                     PIC X(03) VALUE SPACES.
+002190     05  RD-NPM                     PIC 9(08).
+002200     05  FILLER                     PIC X(05) VALUE SPACES.
+002210     05  RD-NAMA                    PIC X(40).
+002220
+002230 01  WS-REPORT-TOTAL.
+002240     05  FILLER                     PIC X(18)
+002250         VALUE "TOTAL MAHASISWA : ".
+002260     05  RT-COUNT                   PIC ZZZ9.
+002270
+002280******************************************************************
+002290*               P R O C E D U R E   D I V I S I O N              *
+002300******************************************************************
+002310 PROCEDURE DIVISION.
+002320*----------------------------------------------------------------*
+002330* 0000 - MAINLINE                                                *
+002340*----------------------------------------------------------------*
+002350 0000-MAINLINE.
+002360     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002370     PERFORM 2000-MAIN-MENU THRU 2000-EXIT
+002380         UNTIL WS-EXIT-REQUESTED.
+002390     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002400     STOP RUN.
+002410
+002420*----------------------------------------------------------------*
+002430* 1000 - INITIALIZE: buka master, buat bila belum ada, muat tabel*
+002440*----------------------------------------------------------------*
+002450 1000-INITIALIZE.
+002460     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002470     OPEN I-O MASTER-FILE.
+002480     IF WS-MASTER-STATUS = "35"
+002490         OPEN OUTPUT MASTER-FILE
+002500         CLOSE MASTER-FILE
+002510         OPEN I-O MASTER-FILE
+002511     ELSE
+002512         IF WS-MASTER-STATUS NOT = "00"
+002513             DISPLAY "GAGAL MEMBUKA MAHMAST - FILE STATUS "
+002514                 WS-MASTER-STATUS
+002515             STOP RUN
+002516         END-IF
+002520     END-IF.
+002530     PERFORM 1100-LOAD-MASTER-TO-TABLE THRU 1100-EXIT.
+002540 1000-EXIT.
+002550     EXIT.
+002560
+002570*----------------------------------------------------------------*
+002580* 1100 - muat seluruh isi MASTER-FILE ke tabel memori            *
+002590*----------------------------------------------------------------*
+002600 1100-LOAD-MASTER-TO-TABLE.
+002610     MOVE 0 TO WS-REC-COUNT.
+002620     MOVE 'N' TO WS-EOF-SW.
+002630     MOVE LOW-VALUES TO MASTER-RECORD.
+002640     START MASTER-FILE KEY NOT LESS THAN MR-NPM
+002650         INVALID KEY MOVE 'Y' TO WS-EOF-SW
+002660     END-START.
+002670     PERFORM 1110-LOAD-MASTER-STEP THRU 1110-EXIT
+002680         UNTIL WS-EOF.
+002690 1100-EXIT.
+002700     EXIT.
+002710
+002720 1110-LOAD-MASTER-STEP.
+002730     READ MASTER-FILE NEXT RECORD
+002740         AT END
+002750             MOVE 'Y' TO WS-EOF-SW
+002760         NOT AT END
+002770             IF WS-REC-COUNT >= WS-MAX-STUDENTS
+002780                 DISPLAY "PERINGATAN: TABEL MAHASISWA PENUH - "
+002790                     "SISA DATA MASTER TIDAK DIMUAT KE MEMORI."
+002800                 MOVE 'Y' TO WS-EOF-SW
+002810             ELSE
+002820                 ADD 1 TO WS-REC-COUNT
+002830                 MOVE MR-NPM TO WS-TABLE-NPM(WS-REC-COUNT)
+002840                 MOVE MR-NAMA TO WS-TABLE-NAMA(WS-REC-COUNT)
+002850             END-IF
+002860     END-READ.
+002870 1110-EXIT.
+002880     EXIT.
+002890
+002900*----------------------------------------------------------------*
+002910* 2000 - MENU UTAMA                                              *
+002920*----------------------------------------------------------------*
+002930 2000-MAIN-MENU.
+002940     DISPLAY " ".
+002950     DISPLAY "=============================================".
+002960     DISPLAY "   DAFTAR MAHASISWA - MENU UTAMA".
+002970     DISPLAY "=============================================".
+002980     DISPLAY "1. MUAT DATA DARI BERKAS REGISTRASI (BATCH)".
+002990     DISPLAY "2. ENTRI MAHASISWA (INTERAKTIF / KOREKSI WALK-IN)".
+003000     DISPLAY "3. CETAK DAFTAR / LAPORAN".
+003010     DISPLAY "4. EKSPOR CSV UNTUK SIAK".
+003020     DISPLAY "5. PEMELIHARAAN DATA (TAMBAH/UBAH/HAPUS)".
+003030     DISPLAY "6. CARI MAHASISWA BERDASARKAN NPM".
+003040     DISPLAY "7. KELUAR".
+003050     DISPLAY "PILIHAN : " WITH NO ADVANCING.
+003060     ACCEPT WS-MENU-CHOICE.
+003070     EVALUATE WS-MENU-CHOICE
+003080         WHEN 1
+003090             PERFORM 4000-BATCH-LOAD THRU 4000-EXIT
+003100         WHEN 2
+003110             PERFORM 3000-BULK-ENTRY THRU 3000-EXIT
+003120         WHEN 3
+003130             PERFORM 7000-DISPLAY-ROSTER THRU 7000-EXIT
+003140         WHEN 4
+003150             PERFORM 8000-CSV-EXPORT THRU 8000-EXIT
+003160         WHEN 5
+003170             PERFORM 5000-MAINTENANCE THRU 5000-EXIT
+003180         WHEN 6
+003190             PERFORM 6000-LOOKUP THRU 6000-EXIT
+003200         WHEN 7
+003210             MOVE 'Y' TO WS-EXIT-SW
+003220         WHEN OTHER
+003230             DISPLAY "PILIHAN TIDAK VALID, ULANGI."
+003240     END-EVALUATE.
+003250 2000-EXIT.
+003260     EXIT.
+003270
+003280*----------------------------------------------------------------*
+003290* 3000 - ENTRI INTERAKTIF - jumlah ditentukan operator atau      *
+003300*        diakhiri dengan penanda NPM 00000000                   *
+003310*----------------------------------------------------------------*
+003320 3000-BULK-ENTRY.
+003330     MOVE WS-REC-COUNT TO WS-OLD-REC-COUNT.
+003340     MOVE 0 TO WS-CKP-COUNT.
+003341     MOVE 0 TO WS-LOOP.
+003350     PERFORM 3050-CHECK-CHECKPOINT THRU 3050-EXIT.
+003360     DISPLAY "JUMLAH MAHASISWA YANG AKAN DIENTRI (0 = SAMPAI "
+003370         "KETIK NPM 00000000) : " WITH NO ADVANCING.
+003380     ACCEPT WS-ENTRY-TARGET.
+003390     MOVE 'N' TO WS-DONE-SW.
+003400     PERFORM 3100-ENTRY-STEP THRU 3100-EXIT
+003410         UNTIL WS-ENTRY-DONE.
+003420     PERFORM 3200-COMMIT-ENTRIES THRU 3200-EXIT.
+003430 3000-EXIT.
+003440     EXIT.
+003450
+003460*----------------------------------------------------------------*
+003470* 3050 - cek apakah ada checkpoint dari sesi yang terputus       *
+003480*----------------------------------------------------------------*
+003490 3050-CHECK-CHECKPOINT.
+003500     OPEN INPUT CHECKPOINT-FILE.
+003510     IF WS-CKP-STATUS = "00"
+003520         READ CHECKPOINT-FILE
+003530             AT END
+003540                 MOVE 'N' TO WS-CKP-EXISTS-SW
+003550             NOT AT END
+003560                 MOVE 'Y' TO WS-CKP-EXISTS-SW
+003570                 MOVE CKP-LOOP TO WS-CKP-COUNT
+003580         END-READ
+003590         IF WS-CKP-EXISTS
+003600             DISPLAY "DITEMUKAN CHECKPOINT SESI SEBELUMNYA - "
+003610                 WS-CKP-COUNT " ENTRI BELUM TERSIMPAN."
+003620             DISPLAY "LANJUTKAN DARI CHECKPOINT (Y/T) ? "
+003630                 WITH NO ADVANCING
+003640             ACCEPT WS-RESUME-CHOICE
+003650             IF WS-RESUME-CHOICE = "Y" OR WS-RESUME-CHOICE = "y"
+003660                 PERFORM 3060-RESTORE-CHECKPOINT THRU 3060-EXIT
+003670             END-IF
+003680         END-IF
+003690         CLOSE CHECKPOINT-FILE
+003700     END-IF.
+003710 3050-EXIT.
+003720     EXIT.
+003730
+003740 3060-RESTORE-CHECKPOINT.
+003750     IF WS-REC-COUNT >= WS-MAX-STUDENTS
+003760         DISPLAY "TABEL MAHASISWA PENUH - CHECKPOINT TIDAK "
+003770             "DAPAT DIPULIHKAN."
+003780         GO TO 3060-EXIT
+003790     END-IF.
+003800     MOVE CKP-NPM TO WS-TABLE-NPM(WS-REC-COUNT + 1).
+003810     MOVE CKP-NAMA TO WS-TABLE-NAMA(WS-REC-COUNT + 1).
+003820     ADD 1 TO WS-REC-COUNT.
+003830     PERFORM 3061-RESTORE-STEP THRU 3061-EXIT
+003840         VARYING WS-SUB FROM 2 BY 1
+003850         UNTIL WS-SUB > WS-CKP-COUNT.
+003860 3060-EXIT.
+003870     EXIT.
+003880
+003890 3061-RESTORE-STEP.
+003900     READ CHECKPOINT-FILE
+003910         AT END
+003920             CONTINUE
+003930         NOT AT END
+003940             IF WS-REC-COUNT >= WS-MAX-STUDENTS
+003950                 DISPLAY "TABEL MAHASISWA PENUH - SISA "
+003960                     "CHECKPOINT DIABAIKAN."
+003970             ELSE
+003980                 MOVE CKP-NPM TO WS-TABLE-NPM(WS-REC-COUNT + 1)
+003990                 MOVE CKP-NAMA TO WS-TABLE-NAMA(WS-REC-COUNT + 1)
+004000                 ADD 1 TO WS-REC-COUNT
+004010             END-IF
+004020     END-READ.
+004030 3061-EXIT.
+004040     EXIT.
+004050
+004060*----------------------------------------------------------------*
+004070* 3100 - satu iterasi entri: terima NAMA, NPM, simpan ke tabel   *
+004080*----------------------------------------------------------------*
+004090 3100-ENTRY-STEP.
+004100     ADD 1 TO WS-LOOP.
+004110     DISPLAY "MASUKKAN NAMA MAHASISWA KE-" WS-LOOP " : "
+004120         WITH NO ADVANCING.
+004130     ACCEPT WS-NAMA.
+004140     DISPLAY "MASUKKAN NPM MAHASISWA KE-" WS-LOOP
+004150         " (00000000 UNTUK SELESAI) : " WITH NO ADVANCING.
+004160     ACCEPT WS-NPM.
+004170
+004180     IF WS-NPM = 0
+004190         MOVE 'Y' TO WS-DONE-SW
+004200         GO TO 3100-EXIT
+004210     END-IF.
+004220
+004230     PERFORM 3110-VALIDATE-NPM THRU 3110-EXIT.
+004240     IF WS-NPM-INVALID
+004250         DISPLAY "NPM TIDAK VALID ATAU SUDAH TERDAFTAR - "
+004260             "ULANGI ENTRI INI."
+004270         GO TO 3100-EXIT
+004280     END-IF.
+004290
+004300     IF WS-REC-COUNT >= WS-MAX-STUDENTS
+004310         DISPLAY "TABEL MAHASISWA PENUH (MAKS " WS-MAX-STUDENTS
+004320             ") - ENTRI DIHENTIKAN."
+004330         MOVE 'Y' TO WS-DONE-SW
+004340         GO TO 3100-EXIT
+004350     END-IF.
+004360     ADD 1 TO WS-REC-COUNT.
+004370     MOVE WS-NPM TO WS-TABLE-NPM(WS-REC-COUNT).
+004380     MOVE WS-NAMA TO WS-TABLE-NAMA(WS-REC-COUNT).
+004390     MOVE SPACES TO WS-NAMA.
+004400     MOVE 0 TO WS-NPM.
+004410
+004420     PERFORM 3150-WRITE-CHECKPOINT THRU 3150-EXIT.
+004430
+004440     IF WS-ENTRY-TARGET NOT = 0
+004450         AND WS-REC-COUNT - WS-OLD-REC-COUNT >= WS-ENTRY-TARGET
+004460         MOVE 'Y' TO WS-DONE-SW
+004470     END-IF.
+004480 3100-EXIT.
+004490     EXIT.
+004500
+004510*----------------------------------------------------------------*
+004520* 3110 - validasi format NPM (tahun+fakultas+urut) dan duplikat  *
+004530*----------------------------------------------------------------*
+004540 3110-VALIDATE-NPM.
+004550     MOVE 'Y' TO WS-VALID-SW.
+004551     IF WS-NPM-INPUT NOT NUMERIC
+004552         MOVE 'N' TO WS-VALID-SW
+004553         GO TO 3110-EXIT
+004554     END-IF.
+004560     IF WS-NPM-FAKULTAS = 0 OR WS-NPM-URUT = 0
+004570         MOVE 'N' TO WS-VALID-SW
+004580         GO TO 3110-EXIT
+004590     END-IF.
+004600
+004610     MOVE 'N' TO WS-DUP-SW.
+004620     IF WS-REC-COUNT > 0
+004630         PERFORM 3120-CHECK-DUP-STEP THRU 3120-EXIT
+004640             VARYING WS-SUB FROM 1 BY 1
+004650             UNTIL WS-SUB > WS-REC-COUNT
+004660     END-IF.
+004670     IF WS-DUPLICATE-FOUND
+004680         MOVE 'N' TO WS-VALID-SW
+004690         GO TO 3110-EXIT
+004700     END-IF.
+004710
+004720     MOVE WS-NPM TO MR-NPM.
+004730     READ MASTER-FILE
+004740         INVALID KEY
+004750             CONTINUE
+004760         NOT INVALID KEY
+004770             MOVE 'Y' TO WS-DUP-SW
+004780     END-READ.
+004790     IF WS-DUPLICATE-FOUND
+004800         MOVE 'N' TO WS-VALID-SW
+004810     END-IF.
+004820 3110-EXIT.
+004830     EXIT.
+004840
+004850 3120-CHECK-DUP-STEP.
+004860     IF WS-TABLE-NPM(WS-SUB) = WS-NPM
+004870         MOVE 'Y' TO WS-DUP-SW
+004880     END-IF.
+004890 3120-EXIT.
+004900     EXIT.
+004910
+004920*----------------------------------------------------------------*
+004930* 3150 - tulis ulang berkas checkpoint dengan entri baru ini     *
+004940*----------------------------------------------------------------*
+004950 3150-WRITE-CHECKPOINT.
+004960     OPEN OUTPUT CHECKPOINT-FILE.
+004970     MOVE WS-OLD-REC-COUNT TO WS-START-SUB.
+004980     ADD 1 TO WS-START-SUB.
+004990     COMPUTE WS-NEW-COUNT = WS-REC-COUNT - WS-OLD-REC-COUNT.
+005000     MOVE WS-NEW-COUNT TO CKP-LOOP.
+005010     MOVE WS-TABLE-NPM(WS-START-SUB) TO CKP-NPM.
+005020     MOVE WS-TABLE-NAMA(WS-START-SUB) TO CKP-NAMA.
+005030     WRITE CHECKPOINT-RECORD.
+005040     ADD 1 TO WS-START-SUB.
+005050     PERFORM 3160-WRITE-CKP-STEP THRU 3160-EXIT
+005060         VARYING WS-SUB FROM WS-START-SUB BY 1
+005070         UNTIL WS-SUB > WS-REC-COUNT.
+005080     CLOSE CHECKPOINT-FILE.
+005090 3150-EXIT.
+005100     EXIT.
+005110
+005120 3160-WRITE-CKP-STEP.
+005130     MOVE WS-NEW-COUNT TO CKP-LOOP.
+005140     MOVE WS-TABLE-NPM(WS-SUB) TO CKP-NPM.
+005150     MOVE WS-TABLE-NAMA(WS-SUB) TO CKP-NAMA.
+005160     WRITE CHECKPOINT-RECORD.
+005170 3160-EXIT.
+005180     EXIT.
+005190
+005200*----------------------------------------------------------------*
+005210* 3200 - tulis semua entri baru ke MASTER-FILE, hapus checkpoint *
+005220*----------------------------------------------------------------*
+005230 3200-COMMIT-ENTRIES.
+005240     COMPUTE WS-SUB = WS-OLD-REC-COUNT + 1.
+005250     PERFORM 3210-COMMIT-STEP THRU 3210-EXIT
+005260         VARYING WS-SUB FROM WS-SUB BY 1
+005270         UNTIL WS-SUB > WS-REC-COUNT.
+005280     OPEN OUTPUT CHECKPOINT-FILE.
+005290     CLOSE CHECKPOINT-FILE.
+005300     COMPUTE WS-NEW-COUNT = WS-REC-COUNT - WS-OLD-REC-COUNT.
+005310     DISPLAY WS-NEW-COUNT
+005320         " MAHASISWA BARU TERSIMPAN KE MASTER.".
+005330 3200-EXIT.
+005340     EXIT.
+005350
+005360 3210-COMMIT-STEP.
+005370     MOVE WS-TABLE-NPM(WS-SUB) TO MR-NPM.
+005380     MOVE WS-TABLE-NAMA(WS-SUB) TO MR-NAMA.
+005390     WRITE MASTER-RECORD
+005400         INVALID KEY
+005410             DISPLAY "GAGAL SIMPAN NPM " MR-NPM
+005420                 " (SUDAH ADA)."
+005430     END-WRITE.
+005440 3210-EXIT.
+005450     EXIT.
+005460
+005470*----------------------------------------------------------------*
+005480* 4000 - MUAT BATCH DARI BERKAS EKSTRAK REGISTRASI               *
+005490*----------------------------------------------------------------*
+005500 4000-BATCH-LOAD.
+005510     OPEN INPUT REGISTRAR-FILE.
+005520     IF WS-REG-STATUS NOT = "00"
+005530         DISPLAY "BERKAS REGISTRASI (REGEXTRK) TIDAK DITEMUKAN."
+005540         GO TO 4000-EXIT
+005550     END-IF.
+005560     MOVE 'N' TO WS-EOF-SW.
+005570     MOVE 0 TO WS-OLD-REC-COUNT.
+005580     MOVE WS-REC-COUNT TO WS-OLD-REC-COUNT.
+005590     PERFORM 4100-BATCH-STEP THRU 4100-EXIT
+005600         UNTIL WS-EOF.
+005610     CLOSE REGISTRAR-FILE.
+005620     COMPUTE WS-NEW-COUNT = WS-REC-COUNT - WS-OLD-REC-COUNT.
+005630     DISPLAY WS-NEW-COUNT " MAHASISWA DIMUAT DARI BERKAS "
+005640         "REGISTRASI.".
+005650 4000-EXIT.
+005660     EXIT.
+005670
+005680 4100-BATCH-STEP.
+005690     READ REGISTRAR-FILE
+005700         AT END
+005710             MOVE 'Y' TO WS-EOF-SW
+005720         NOT AT END
+005730             MOVE ZEROES TO WS-NPM-INPUT
+005740             MOVE SPACES TO WS-NAMA
+005750             UNSTRING REGISTRAR-RECORD DELIMITED BY ","
+005760                 INTO WS-NPM-INPUT WS-NAMA
+005770             PERFORM 3110-VALIDATE-NPM THRU 3110-EXIT
+005780             IF WS-NPM-VALID
+005790                 IF WS-REC-COUNT >= WS-MAX-STUDENTS
+005800                     DISPLAY "BARIS DITOLAK (TABEL PENUH): "
+005810                         REGISTRAR-RECORD
+005820                 ELSE
+005830                     ADD 1 TO WS-REC-COUNT
+005840                     MOVE WS-NPM TO WS-TABLE-NPM(WS-REC-COUNT)
+005850                     MOVE WS-NAMA TO WS-TABLE-NAMA(WS-REC-COUNT)
+005860                     MOVE WS-NPM TO MR-NPM
+005870                     MOVE WS-NAMA TO MR-NAMA
+005880                     WRITE MASTER-RECORD
+005890                         INVALID KEY
+005900                             DISPLAY "GAGAL SIMPAN NPM " MR-NPM
+005910                     END-WRITE
+005920                 END-IF
+005930             ELSE
+005940                 DISPLAY "BARIS DITOLAK (NPM INVALID/DUPLIKAT): "
+005950                     REGISTRAR-RECORD
+005960             END-IF
+005970     END-READ.
+005980 4100-EXIT.
+005990     EXIT.
+006000
+006010*----------------------------------------------------------------*
+006020* 5000 - PEMELIHARAAN DATA: TAMBAH / UBAH / HAPUS                *
+006030*----------------------------------------------------------------*
+006040 5000-MAINTENANCE.
+006050     DISPLAY "1. TAMBAH   2. UBAH   3. HAPUS   4. BATAL".
+006060     DISPLAY "PILIHAN : " WITH NO ADVANCING.
+006070     ACCEPT WS-MAINT-CHOICE.
+006080     EVALUATE WS-MAINT-CHOICE
+006090         WHEN 1
+006100             PERFORM 5100-MAINT-ADD THRU 5100-EXIT
+006110         WHEN 2
+006120             PERFORM 5200-MAINT-CHANGE THRU 5200-EXIT
+006130         WHEN 3
+006140             PERFORM 5300-MAINT-DELETE THRU 5300-EXIT
+006150         WHEN OTHER
+006160             CONTINUE
+006170     END-EVALUATE.
+006180 5000-EXIT.
+006190     EXIT.
+006200
+006210 5100-MAINT-ADD.
+006220     DISPLAY "NPM MAHASISWA BARU : " WITH NO ADVANCING.
+006230     ACCEPT WS-NPM.
+006240     DISPLAY "NAMA MAHASISWA : " WITH NO ADVANCING.
+006250     ACCEPT WS-NAMA.
+006260     PERFORM 3110-VALIDATE-NPM THRU 3110-EXIT.
+006270     IF WS-NPM-INVALID
+006280         DISPLAY "NPM TIDAK VALID ATAU SUDAH TERDAFTAR."
+006290         GO TO 5100-EXIT
+006300     END-IF.
+006310     MOVE WS-NPM TO MR-NPM.
+006320     MOVE WS-NAMA TO MR-NAMA.
+006330     WRITE MASTER-RECORD
+006340         INVALID KEY
+006350             DISPLAY "GAGAL MENAMBAH DATA."
+006360         NOT INVALID KEY
+006370             DISPLAY "DATA BERHASIL DITAMBAHKAN."
+006380     END-WRITE.
+006390     PERFORM 1100-LOAD-MASTER-TO-TABLE THRU 1100-EXIT.
+006400 5100-EXIT.
+006410     EXIT.
+006420
+006430 5200-MAINT-CHANGE.
+006440     DISPLAY "NPM YANG AKAN DIUBAH : " WITH NO ADVANCING.
+006450     ACCEPT WS-NPM.
+006460     MOVE WS-NPM TO MR-NPM.
+006470     READ MASTER-FILE
+006480         INVALID KEY
+006490             DISPLAY "NPM TIDAK DITEMUKAN."
+006500             GO TO 5200-EXIT
+006510     END-READ.
+006520     DISPLAY "NAMA LAMA : " MR-NAMA.
+006530     DISPLAY "NAMA BARU : " WITH NO ADVANCING.
+006540     ACCEPT WS-NAMA.
+006550     MOVE WS-NAMA TO MR-NAMA.
+006560     REWRITE MASTER-RECORD
+006570         INVALID KEY
+006580             DISPLAY "GAGAL MENGUBAH DATA."
+006590         NOT INVALID KEY
+006600             DISPLAY "DATA BERHASIL DIUBAH."
+006610     END-REWRITE.
+006620     PERFORM 1100-LOAD-MASTER-TO-TABLE THRU 1100-EXIT.
+006630 5200-EXIT.
+006640     EXIT.
+006650
+006660 5300-MAINT-DELETE.
+006670     DISPLAY "NPM YANG AKAN DIHAPUS : " WITH NO ADVANCING.
+006680     ACCEPT WS-NPM.
+006690     MOVE WS-NPM TO MR-NPM.
+006700     READ MASTER-FILE
+006710         INVALID KEY
+006720             DISPLAY "NPM TIDAK DITEMUKAN."
+006730             GO TO 5300-EXIT
+006740     END-READ.
+006750     DELETE MASTER-FILE
+006760         INVALID KEY
+006770             DISPLAY "GAGAL MENGHAPUS DATA."
+006780         NOT INVALID KEY
+006790             DISPLAY "DATA BERHASIL DIHAPUS."
+006800     END-DELETE.
+006810     PERFORM 1100-LOAD-MASTER-TO-TABLE THRU 1100-EXIT.
+006820 5300-EXIT.
+006830     EXIT.
+006840
+006850*----------------------------------------------------------------*
+006860* 6000 - CARI SATU MAHASISWA BERDASARKAN NPM                     *
+006870*----------------------------------------------------------------*
+006880 6000-LOOKUP.
+006890     DISPLAY "MASUKKAN NPM YANG DICARI : " WITH NO ADVANCING.
+006900     ACCEPT WS-LOOKUP-NPM.
+006910     MOVE WS-LOOKUP-NPM TO MR-NPM.
+006920     READ MASTER-FILE
+006930         INVALID KEY
+006940             DISPLAY "NPM " WS-LOOKUP-NPM " TIDAK TERDAFTAR."
+006950         NOT INVALID KEY
+006960             DISPLAY "NPM  : " MR-NPM
+006970             DISPLAY "NAMA : " MR-NAMA
+006980     END-READ.
+006990 6000-EXIT.
+007000     EXIT.
+007010
+007020*----------------------------------------------------------------*
+007030* 7000 - TAMPILKAN SELURUH DAFTAR MAHASISWA                      *
+007040*----------------------------------------------------------------*
+007050 7000-DISPLAY-ROSTER.
+007060     IF WS-REC-COUNT = 0
+007070         DISPLAY "BELUM ADA DATA MAHASISWA."
+007080         GO TO 7000-EXIT
+007090     END-IF.
+007100     DISPLAY "URUTKAN BERDASARKAN 1-NPM ATAU 2-NAMA : "
+007110         WITH NO ADVANCING.
+007120     ACCEPT WS-SORT-CHOICE.
+007130     PERFORM 7050-SORT-TABLE THRU 7050-EXIT.
+007140     PERFORM 7200-PRINT-REPORT THRU 7200-EXIT.
+007150     DISPLAY "LAPORAN DITULIS KE BERKAS ROSTERPT.".
+007160 7000-EXIT.
+007170     EXIT.
+007180
+007190*----------------------------------------------------------------*
+007200* 7050 - urutkan tabel (bubble sort) berdasarkan pilihan operator*
+007210*----------------------------------------------------------------*
+007220 7050-SORT-TABLE.
+007230     IF WS-REC-COUNT < 2
+007240         GO TO 7050-EXIT
+007250     END-IF.
+007260     PERFORM 7060-SORT-PASS THRU 7060-EXIT
+007270         VARYING WS-SUB FROM 1 BY 1
+007280         UNTIL WS-SUB > WS-REC-COUNT - 1.
+007290 7050-EXIT.
+007300     EXIT.
+007310
+007320 7060-SORT-PASS.
+007330     PERFORM 7070-SORT-COMPARE THRU 7070-EXIT
+007340         VARYING WS-SUB2 FROM 1 BY 1
+007350         UNTIL WS-SUB2 > WS-REC-COUNT - WS-SUB.
+007360 7060-EXIT.
+007370     EXIT.
+007380
+007390 7070-SORT-COMPARE.
+007400     IF WS-SORT-CHOICE = 2
+007410         IF WS-TABLE-NAMA(WS-SUB2) > WS-TABLE-NAMA(WS-SUB2 + 1)
+007420             PERFORM 7080-SWAP-ROWS THRU 7080-EXIT
+007430         END-IF
+007440     ELSE
+007450         IF WS-TABLE-NPM(WS-SUB2) > WS-TABLE-NPM(WS-SUB2 + 1)
+007460             PERFORM 7080-SWAP-ROWS THRU 7080-EXIT
+007470         END-IF
+007480     END-IF.
+007490 7070-EXIT.
+007500     EXIT.
+007510
+007520 7080-SWAP-ROWS.
+007530     MOVE WS-TABLE-NPM(WS-SUB2) TO WS-NPM.
+007540     MOVE WS-TABLE-NPM(WS-SUB2 + 1) TO WS-TABLE-NPM(WS-SUB2).
+007550     MOVE WS-NPM TO WS-TABLE-NPM(WS-SUB2 + 1).
+007560     MOVE WS-TABLE-NAMA(WS-SUB2) TO WS-NAMA.
+007570     MOVE WS-TABLE-NAMA(WS-SUB2 + 1) TO WS-TABLE-NAMA(WS-SUB2).
+007580     MOVE WS-NAMA TO WS-TABLE-NAMA(WS-SUB2 + 1).
+007590 7080-EXIT.
+007600     EXIT.
+007610
+007620*----------------------------------------------------------------*
+007630* 7200 - tulis laporan berkepala dan berhalaman ke REPORT-FILE   *
+007640*----------------------------------------------------------------*
+007650 7200-PRINT-REPORT.
+007660     OPEN OUTPUT REPORT-FILE.
+007670     IF WS-RPT-STATUS NOT = "00"
+007680         DISPLAY "BERKAS LAPORAN (ROSTERPT) TIDAK DAPAT DIBUKA."
+007690         GO TO 7200-EXIT
+007700     END-IF.
+007710     MOVE 0 TO WS-PAGE-COUNT.
+007720     MOVE 99 TO WS-LINE-COUNT.
+007730     MOVE 0 TO WS-RUNNING-COUNT.
+007740     PERFORM 7300-REPORT-LINE THRU 7300-EXIT
+007750         VARYING WS-SUB FROM 1 BY 1
+007760         UNTIL WS-SUB > WS-REC-COUNT.
+007770     MOVE WS-REC-COUNT TO RT-COUNT.
+007780     WRITE REPORT-RECORD FROM WS-REPORT-TOTAL.
+007790     CLOSE REPORT-FILE.
+007800 7200-EXIT.
+007810     EXIT.
+007820
+007830 7300-REPORT-LINE.
+007840     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+007850         PERFORM 7310-NEW-PAGE THRU 7310-EXIT
+007860     END-IF.
+007870     ADD 1 TO WS-RUNNING-COUNT.
+007880     MOVE WS-RUNNING-COUNT TO RD-SEQ.
+007890     MOVE WS-TABLE-NPM(WS-SUB) TO RD-NPM.
+007900     MOVE WS-TABLE-NAMA(WS-SUB) TO RD-NAMA.
+007910     WRITE REPORT-RECORD FROM WS-REPORT-DETAIL.
+007920     ADD 1 TO WS-LINE-COUNT.
+007930 7300-EXIT.
+007940     EXIT.
+007950
+007960 7310-NEW-PAGE.
+007970     ADD 1 TO WS-PAGE-COUNT.
+007980     MOVE WS-RUN-DATE TO H2-TANGGAL.
+007990     MOVE WS-PAGE-COUNT TO H2-HALAMAN.
+008000     IF WS-PAGE-COUNT > 1
+008010         MOVE SPACES TO REPORT-RECORD
+008020         WRITE REPORT-RECORD
+008030     END-IF.
+008040     WRITE REPORT-RECORD FROM WS-REPORT-HEADER-1.
+008050     WRITE REPORT-RECORD FROM WS-REPORT-HEADER-2.
+008060     WRITE REPORT-RECORD FROM WS-REPORT-HEADER-3.
+008070     WRITE REPORT-RECORD FROM WS-REPORT-HEADER-4.
+008080     WRITE REPORT-RECORD FROM WS-REPORT-HEADER-3.
+008090     MOVE 0 TO WS-LINE-COUNT.
+008100 7310-EXIT.
+008110     EXIT.
+008120
+008130*----------------------------------------------------------------*
+008140* 8000 - EKSPOR CSV UNTUK SISTEM SIAK                            *
+008150*----------------------------------------------------------------*
+008160 8000-CSV-EXPORT.
+008170     IF WS-REC-COUNT = 0
+008180         DISPLAY "BELUM ADA DATA MAHASISWA."
+008190         GO TO 8000-EXIT
+008200     END-IF.
+008210     OPEN OUTPUT CSV-OUT-FILE.
+008220     IF WS-CSV-STATUS NOT = "00"
+008230         DISPLAY "BERKAS EKSPOR CSV (SIAKOUT) TIDAK DAPAT DIBUKA."
+008240         GO TO 8000-EXIT
+008250     END-IF.
+008260     PERFORM 8100-CSV-LINE THRU 8100-EXIT
+008270         VARYING WS-SUB FROM 1 BY 1
+008280         UNTIL WS-SUB > WS-REC-COUNT.
+008290     CLOSE CSV-OUT-FILE.
+008300     DISPLAY WS-REC-COUNT " BARIS DITULIS KE BERKAS SIAKOUT.".
+008310 8000-EXIT.
+008320     EXIT.
+008330
+008340 8100-CSV-LINE.
+008350     MOVE WS-TABLE-NPM(WS-SUB) TO CL-NPM.
+008360     MOVE WS-TABLE-NAMA(WS-SUB) TO CL-NAMA.
+008370     WRITE CSV-OUT-RECORD FROM WS-CSV-LINE.
+008380 8100-EXIT.
+008390     EXIT.
+008400
+008410*----------------------------------------------------------------*
+008420* 9000 - TERMINATE: tutup berkas master                          *
+008430*----------------------------------------------------------------*
+008440 9000-TERMINATE.
+008450     CLOSE MASTER-FILE.
+008460 9000-EXIT.
+008470     EXIT.
+008480
+008490 END PROGRAM DAFTAR-MAHASISWA.
